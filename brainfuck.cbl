@@ -1,160 +1,87 @@
 identification division.
 program-id. BrainfuckInterpreter.
 
+*> Modification history
+*> 2026-08-09  Added an AUDIT-LOG record for every run, so a job's
+*>             program name, timings and completion code survive
+*>             after the SYSOUT has been purged.
+*> 2026-08-09  Added an optional second positional argument naming an
+*>             input data file, read sequentially to satisfy each ","
+*>             instruction, so unattended batch runs no longer hang
+*>             waiting on an ACCEPT from a console that isn't there.
+*> 2026-08-09  Added a bracket-balance validation pass after the program
+*>             loads, so a malformed program is rejected with a report
+*>             up front instead of misbehaving at runtime.
+*> 2026-08-09  Added an optional third positional argument selecting a
+*>             data tape size profile (30000/65536/100000 cells) instead
+*>             of the fixed 30000-cell tape, for the larger community
+*>             demo programs.
+*> 2026-08-09  Added an execution statistics report at the end of the
+*>             run (instruction counts by type, loop jumps taken, data
+*>             pointer high-water mark) for capacity planning.
+*> 2026-08-09  Added periodic checkpointing of interpreter state and an
+*>             optional fourth positional argument to resume from the
+*>             last checkpoint, so a run cut off by the batch window can
+*>             pick up where it left off.
+*> 2026-08-09  Replaced the raw console display of "." output with a
+*>             paginated print file carrying a run id, program file name
+*>             and page headers, so batch output can go to the print
+*>             queue or be archived instead of scraped from job SYSOUT.
+*> 2026-08-09  Moved the actual interpreter into a callable BrainfuckEngine
+*>             subprogram so BrainfuckDriver can run a whole batch of
+*>             programs in one job step; this program is now just the
+*>             command-line front end onto that engine.
+*> 2026-08-09  Added an optional fifth positional argument to turn on
+*>             strict-diagnostics mode (see BrainfuckEngine).
+*>
+*> Command-line arguments (all but the first are optional; pass "NONE"
+*> or "0" to skip one and still supply a later one):
+*>   1. program file to run
+*>   2. input data file to satisfy "," instructions (omit for console input)
+*>   3. tape size profile - 30000, 65536 or 100000 cells (default 30000)
+*>   4. RESUME to continue from the last checkpoint instead of starting over
+*>   5. STRICT to record data/pointer wraparounds to an exceptions file
+
 environment division.
 configuration section.
     repository.
         function all intrinsic.
 
-input-output section.
-file-control.
-    select ProgramFile assign to ProgramFileName
-        organization is sequential.
-
 data division.
-file section.
-    fd ProgramFile.
-    01 ProgramByte pic x.
-        88 EndOfProgramFile value high-values.
-
 working-storage section.
-    01 ProgramToRun.
-        02 Instruction pic x occurs 1 to 32768 times depending on ProgramLength values all spaces.
-            88 IncrementDataPointer value ">".
-            88 DecrementDataPointer value "<".
-            88 IncrementByteAtDataPointer value "+".
-            88 DecrementByteAtDataPointer value "-".
-            88 OutputByteAtDataPointer value ".".
-            88 InputByteAtDataPointer value ",".
-            88 JumpIfByteIsZero value "[".
-            88 JumpIfByteIsNonZero value "]".
-
-    01 DataPointer pic 9(5).
-    01 InstructionPointer pic 9(5).
-    01 InputByte pic x value space.
-    01 DataByteUpperBound constant 255.
-    01 DataByteLowerBound constant -255.
-    01 DataArray.
-        02 DataByte pic S999 occurs 30000 times values all zeroes.
-            88 UpperBoundReached value DataByteUpperBound.
-            88 LowerBoundReached value DataByteLowerBound.
+    01 ProgramFileName pic x(100) value spaces.
+    01 InputFileName pic x(100) value "NONE".
+    01 TapeSizeCode pic x(6) value spaces.
+    01 ResumeMode pic x(6) value spaces.
+    01 DiagnosticsMode pic x(6) value spaces.
     01 CommandLineArgumentCount pic 9 value zero.
-    01 ProgramLength pic 9(5) value zero.
-    01 JumpCounter pic 999.
+    01 InterpreterCompletionCode pic 9(3) value zero.
 
 procedure division.
 
-declaratives.
-handle-errors section.
-    use after standard error procedure on ProgramFile.
-handle-error.
-    display "Error opening or reading file"
-    stop run.
-end declaratives.
-
     accept CommandLineArgumentCount from argument-number
-    if CommandLineArgumentCount equal to 1 then
-        perform LoadProgramFromFile
+    if CommandLineArgumentCount is greater than or equal to 1 then
+        accept ProgramFileName from argument-value
+    end-if
+    if CommandLineArgumentCount is greater than or equal to 2 then
+        accept InputFileName from argument-value
+    end-if
+    if CommandLineArgumentCount is greater than or equal to 3 then
+        accept TapeSizeCode from argument-value
+    end-if
+    if CommandLineArgumentCount is greater than or equal to 4 then
+        accept ResumeMode from argument-value
+    end-if
+    if CommandLineArgumentCount is greater than or equal to 5 then
+        accept DiagnosticsMode from argument-value
     end-if
 
-    move 1 to DataPointer
-    move 1 to InstructionPointer
-
-    perform with test after until InstructionPointer is greater than ProgramLength
-
-        evaluate true
-        when IncrementDataPointer(InstructionPointer)
-            if DataPointer is less than 30000 then
-                add 1 to DataPointer
-            else
-                move 1 to DataPointer
-            end-if
-
-        when DecrementDataPointer(InstructionPointer)
-            if DataPointer is greater than 1 then
-                subtract 1 from DataPointer
-            else
-                move 30000 to DataPointer
-            end-if
-
-        when IncrementByteAtDataPointer(InstructionPointer)
-            if UpperBoundReached(DataByte(DataPointer)) then
-                move DataByteLowerBound to DataByte(DataPointer)
-            else
-                add 1 to DataByte(DataPointer)
-            end-if
-
-        when DecrementByteAtDataPointer(InstructionPointer)
-            if LowerBoundReached(DataByte(DataPointer)) then
-                move DataByteUpperBound to DataByte(DataPointer)
-            else
-                subtract 1 from DataByte(DataPointer)
-            end-if
-
-        when OutputByteAtDataPointer(InstructionPointer)
-            *> Note in COBOL ASCII codes start at 1 not 0
-            display char(DataByte(DataPointer) + 1) with no advancing
-
-        when InputByteAtDataPointer(InstructionPointer)
-            accept InputByte
-            *> Note in COBOL ASCII codes start at 1 not 0
-            subtract 1 from ord(InputByte) giving DataByte(DataPointer)
-
-        when JumpIfByteIsZero(InstructionPointer)
-            if DataByte(DataPointer) is equal to zero then
-                move 1 to JumpCounter
-                perform until JumpCounter is equal to zero
-                    add 1 to InstructionPointer
-                    if JumpIfByteIsZero(InstructionPointer) then
-                        add 1 to JumpCounter
-                    end-if
-                    if JumpIfByteIsNonZero(InstructionPointer) then
-                        subtract 1 from JumpCounter
-                    end-if
-                end-perform
-            end-if
-
-        when JumpIfByteIsNonZero(InstructionPointer)
-            if DataByte(DataPointer) is not equal to zero then
-                move 1 to JumpCounter
-                perform until JumpCounter is equal to zero
-                    subtract 1 from InstructionPointer
-                    if JumpIfByteIsNonZero(InstructionPointer) then
-                        add 1 to JumpCounter
-                    end-if
-                    if JumpIfByteIsZero(InstructionPointer) then
-                        subtract 1 from JumpCounter
-                    end-if
-                end-perform
-            end-if
-
-        end-evaluate
-
-        add 1 to InstructionPointer
-
-    end-perform
+    call "BrainfuckEngine" using ProgramFileName InputFileName
+        TapeSizeCode ResumeMode DiagnosticsMode InterpreterCompletionCode
+    end-call
 
+    move InterpreterCompletionCode to return-code
     stop run
     .
 
-LoadProgramFromFile section.
-    accept ProgramFileName from argument-value
-    open input ProgramFile
-    read ProgramFile next record
-        at end set EndOfProgramFile to true
-    end-read
-    if not EndOfProgramFile then
-        move zero to ProgramLength
-        perform until EndOfProgramFile
-            add 1 to ProgramLength
-            move ProgramByte to Instruction(ProgramLength)
-            read ProgramFile next record
-                at end set EndOfProgramFile to true
-            end-read
-        end-perform
-    end-if
-    close ProgramFile
-    display "Program loaded - length is " ProgramLength " bytes"
-    .
-
 end program BrainfuckInterpreter.
