@@ -0,0 +1,161 @@
+identification division.
+program-id. BrainfuckCatalog.
+
+*> Modification history
+*> 2026-08-09  New program. Maintains an indexed catalog of the
+*>             Brainfuck programs we regularly run (id, description,
+*>             file path, expected input file, last-run date) behind a
+*>             simple menu so operators can list what's in the catalog
+*>             and run a program by id, instead of everyone keeping
+*>             their own notes of which file path goes with which demo.
+*> 2026-08-09  Added a tape-size profile to each catalog entry and
+*>             passed it through to BrainfuckEngine, so the mandelbrot
+*>             and long-tape demos can be cataloged with the larger
+*>             tape sizes they need instead of always running on the
+*>             30000-cell default.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select CatalogFile assign to "CATALOG"
+        organization is indexed
+        access mode is dynamic
+        record key is CatalogProgramId
+        file status is CatalogFileStatus.
+
+data division.
+file section.
+    fd CatalogFile.
+    01 CatalogRecord.
+        02 CatalogProgramId pic x(8).
+        02 CatalogDescription pic x(50).
+        02 CatalogFilePath pic x(100).
+        02 CatalogInputFile pic x(100).
+        02 CatalogTapeSizeCode pic x(6).
+        02 CatalogLastRunDate pic x(8).
+
+working-storage section.
+    01 CatalogFileStatus pic xx value zeroes.
+        88 CatalogFileNotFound value "35".
+        88 CatalogRecordNotFound value "23".
+        88 CatalogDuplicateKey value "22".
+        88 EndOfCatalogFile value "10".
+
+    01 QuitRequested pic x value "N".
+        88 OperatorQuit value "Y".
+    01 MenuChoice pic x value space.
+    01 SearchProgramId pic x(8) value spaces.
+    01 EngineInputFile pic x(100) value spaces.
+    01 EngineCompletionCode pic 9(3) value zero.
+    01 CurrentDateAndTime pic x(21) value spaces.
+
+procedure division.
+
+    perform OpenCatalogFile
+    perform until OperatorQuit
+        perform DisplayMenu
+        accept MenuChoice
+        evaluate MenuChoice
+            when "1"
+                perform ListCatalogEntries
+            when "2"
+                perform AddCatalogEntry
+            when "3"
+                perform RunCatalogEntry
+            when "4"
+                set OperatorQuit to true
+            when other
+                display "Please choose 1, 2, 3 or 4"
+        end-evaluate
+    end-perform
+    close CatalogFile
+
+    stop run
+    .
+
+OpenCatalogFile section.
+    open i-o CatalogFile
+    if CatalogFileNotFound then
+        open output CatalogFile
+        close CatalogFile
+        open i-o CatalogFile
+    end-if
+    .
+
+DisplayMenu section.
+    display " "
+    display "Brainfuck program catalog"
+    display "  1. List catalog"
+    display "  2. Add a program to the catalog"
+    display "  3. Run a program by id"
+    display "  4. Exit"
+    display "Choice: " with no advancing
+    .
+
+ListCatalogEntries section.
+    move low-values to CatalogProgramId
+    start CatalogFile key is greater than or equal to CatalogProgramId
+        invalid key display "Catalog is empty"
+    end-start
+    if not CatalogRecordNotFound then
+        read CatalogFile next record
+            at end set EndOfCatalogFile to true
+        end-read
+        perform until EndOfCatalogFile
+            display CatalogProgramId " " CatalogDescription
+            display "    path: " CatalogFilePath
+            display "    input: " CatalogInputFile "  tape: " CatalogTapeSizeCode "  last run: " CatalogLastRunDate
+            read CatalogFile next record
+                at end set EndOfCatalogFile to true
+            end-read
+        end-perform
+    end-if
+    .
+
+AddCatalogEntry section.
+    display "Program id (8 characters): " with no advancing
+    accept CatalogProgramId
+    display "Description: " with no advancing
+    accept CatalogDescription
+    display "Program file path: " with no advancing
+    accept CatalogFilePath
+    display "Input file (NONE if none): " with no advancing
+    accept CatalogInputFile
+    display "Tape size - 30000, 65536 or 100000 (blank for 30000): " with no advancing
+    accept CatalogTapeSizeCode
+    move spaces to CatalogLastRunDate
+    write CatalogRecord
+        invalid key display "A program with that id is already in the catalog"
+    end-write
+    .
+
+RunCatalogEntry section.
+    display "Program id to run: " with no advancing
+    accept SearchProgramId
+    move SearchProgramId to CatalogProgramId
+    read CatalogFile record
+        invalid key display "No program with that id in the catalog"
+    end-read
+    if not CatalogRecordNotFound then
+        move CatalogInputFile to EngineInputFile
+        if EngineInputFile is equal to spaces then
+            move "NONE" to EngineInputFile
+        end-if
+        call "BrainfuckEngine" using CatalogFilePath EngineInputFile
+            CatalogTapeSizeCode spaces spaces EngineCompletionCode
+        end-call
+        cancel "BrainfuckEngine"
+        move current-date to CurrentDateAndTime
+        move CurrentDateAndTime(1:8) to CatalogLastRunDate
+        rewrite CatalogRecord
+            invalid key display "Could not update last-run date"
+        end-rewrite
+        display "Run completed - completion code " EngineCompletionCode
+    end-if
+    .
+
+end program BrainfuckCatalog.
