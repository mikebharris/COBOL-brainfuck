@@ -0,0 +1,150 @@
+identification division.
+program-id. BrainfuckDriver.
+
+*> Modification history
+*> 2026-08-09  New program. Reads a control file of program/input file
+*>             pairs and calls BrainfuckEngine once per entry, so a
+*>             whole batch of Brainfuck programs can be run in a single
+*>             job step instead of one BrainfuckInterpreter invocation
+*>             - and one job step - per program. Writes one consolidated
+*>             run log covering every entry in the batch.
+*> 2026-08-09  Added an optional second positional argument to run the
+*>             whole batch in strict-diagnostics mode.
+*> 2026-08-09  Added a tape-size column to the control file so a batch
+*>             can mix programs that need the larger tape profiles
+*>             instead of every entry running on the 30000-cell default,
+*>             and rolled the worst completion code seen across the
+*>             batch up into RETURN-CODE so downstream JCL can condition
+*>             on batch success/failure.
+*> 2026-08-09  A missing/mistyped control file now fails the job cleanly
+*>             - a DRIVERLOG entry and a non-zero RETURN-CODE - instead
+*>             of abending with no record of what was attempted.
+*> 2026-08-09  DRIVERLOG record separators are now set with an explicit
+*>             runtime MOVE SPACES instead of relying on the File
+*>             Section VALUE clause, which GnuCOBOL does not apply on
+*>             WRITE.
+*>
+*> Command-line arguments:
+*>   1. control file listing the programs to run
+*>   2. STRICT to run every program in the batch in strict-diagnostics
+*>      mode (see BrainfuckEngine)
+*>
+*> Control file format - one fixed-length record per program to run:
+*>   1-100    program file to run
+*>   101-200  input data file to satisfy "," instructions, or "NONE"
+*>   201-206  tape size profile - 30000, 65536 or 100000 (blank for
+*>            the 30000-cell default)
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select ControlFile assign to ControlFileName
+        organization is sequential
+        file status is ControlFileStatus.
+
+    select DriverLogFile assign to "DRIVERLOG"
+        organization is sequential
+        file status is DriverLogFileStatus.
+
+data division.
+file section.
+    fd ControlFile.
+    01 ControlRecord.
+        02 ControlProgramFileName pic x(100).
+        02 ControlInputFileName pic x(100).
+        02 ControlTapeSizeCode pic x(6).
+
+    fd DriverLogFile.
+    01 DriverLogRecord.
+        02 DriverLogProgramFileName pic x(100).
+        02 filler pic x value space.
+        02 DriverLogInputFileName pic x(100).
+        02 filler pic x value space.
+        02 DriverLogCompletionCode pic 9(3).
+
+working-storage section.
+    01 ControlFileName pic x(100) value spaces.
+    01 BatchDiagnosticsMode pic x(6) value spaces.
+    01 CommandLineArgumentCount pic 9 value zero.
+    01 EndOfControlFile pic x value "N".
+        88 AtEndOfControlFile value "Y".
+    01 EngineCompletionCode pic 9(3) value zero.
+    01 DriverLogFileStatus pic xx value zeroes.
+        88 DriverLogFileNotFound value "35".
+    01 ControlFileStatus pic xx value zeroes.
+        88 ControlFileNotFound value "35".
+    01 BatchEntryCount pic 9(5) value zero.
+    01 WorstCompletionCode pic 9(3) value zero.
+
+procedure division.
+
+    accept CommandLineArgumentCount from argument-number
+    if CommandLineArgumentCount is greater than or equal to 1 then
+        accept ControlFileName from argument-value
+    end-if
+    if CommandLineArgumentCount is greater than or equal to 2 then
+        accept BatchDiagnosticsMode from argument-value
+    end-if
+
+    perform OpenDriverLogFile
+
+    open input ControlFile
+    if ControlFileNotFound then
+        display "Control file not found - " trim(ControlFileName)
+        move spaces to DriverLogRecord
+        move ControlFileName to DriverLogProgramFileName
+        move 16 to DriverLogCompletionCode
+        write DriverLogRecord
+        move 16 to WorstCompletionCode
+    else
+        read ControlFile next record
+            at end set AtEndOfControlFile to true
+        end-read
+        perform until AtEndOfControlFile
+            add 1 to BatchEntryCount
+            perform RunOneControlEntry
+            read ControlFile next record
+                at end set AtEndOfControlFile to true
+            end-read
+        end-perform
+        close ControlFile
+    end-if
+
+    close DriverLogFile
+
+    display "Batch complete - " BatchEntryCount " program(s) run"
+
+    move WorstCompletionCode to return-code
+    stop run
+    .
+
+OpenDriverLogFile section.
+    open extend DriverLogFile
+    if DriverLogFileNotFound then
+        open output DriverLogFile
+    end-if
+    .
+
+RunOneControlEntry section.
+    move zero to EngineCompletionCode
+    call "BrainfuckEngine" using ControlProgramFileName ControlInputFileName
+        ControlTapeSizeCode spaces BatchDiagnosticsMode EngineCompletionCode
+    end-call
+    cancel "BrainfuckEngine"
+
+    if EngineCompletionCode is greater than WorstCompletionCode
+        move EngineCompletionCode to WorstCompletionCode
+    end-if
+
+    move spaces to DriverLogRecord
+    move ControlProgramFileName to DriverLogProgramFileName
+    move ControlInputFileName to DriverLogInputFileName
+    move EngineCompletionCode to DriverLogCompletionCode
+    write DriverLogRecord
+    .
+
+end program BrainfuckDriver.
