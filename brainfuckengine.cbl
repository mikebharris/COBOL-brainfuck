@@ -0,0 +1,701 @@
+identification division.
+program-id. BrainfuckEngine.
+
+*> Modification history
+*> 2026-08-09  Split out of BrainfuckInterpreter as a callable subprogram
+*>             so a driver can run a whole batch of programs in one job
+*>             step instead of one interpreter invocation per program.
+*>             All of the single-run behaviour (audit log, batch input
+*>             file, bracket validation, configurable tape size,
+*>             execution statistics, checkpoint/restart, paginated
+*>             print output) is unchanged - only the caller now supplies
+*>             the run parameters instead of the program reading them
+*>             straight off the command line.
+*> 2026-08-09  Added an optional strict-diagnostics mode: when requested,
+*>             a DataPointer or DataByte wraparound is written to an
+*>             EXCEPTIONS file (instruction pointer, data pointer, old
+*>             and new value, which bound was hit) instead of wrapping
+*>             silently, so we can tell a deliberate wraparound trick
+*>             from an actual bug in the program being run.
+*> 2026-08-09  PRINTOUT/EXCEPTIONS are now opened extend-or-create, the
+*>             same idiom already used for AUDITLOG, instead of OUTPUT -
+*>             a batch that calls this engine more than once (the driver,
+*>             the catalog menu) was truncating both files back down to
+*>             the last entry run every time. The ProgramFile-not-found
+*>             error handler now also writes the audit record and closes
+*>             PRINTOUT/EXCEPTIONS before GOBACK instead of skipping
+*>             straight past them, and each run is given its own run
+*>             number (RUNSEQ) so the print-file page header can carry a
+*>             run id that's distinct from the run's start timestamp.
+*>             Checkpoint records now also carry the execution statistics
+*>             and the data pointer high-water mark, so a resumed run's
+*>             end-of-job statistics report covers the whole job and not
+*>             just the instructions executed since the last resume.
+*> 2026-08-09  InputDataFile is now covered by the same error declarative
+*>             as ProgramFile, so a missing/unreadable batch input file
+*>             fails the run cleanly (completion code, audit record
+*>             written) instead of abending - an unattended batch run is
+*>             no better off crashing than it is hanging. CHECKPOINT now
+*>             also records which program it belongs to, so RESUME
+*>             against a different program is refused instead of
+*>             silently loading another program's state.
+*> 2026-08-09  AUDITLOG/EXCEPTIONS record separators are now set with an
+*>             explicit runtime MOVE SPACES instead of relying on the
+*>             File Section VALUE clause, which GnuCOBOL does not apply
+*>             on WRITE - the separator bytes were coming out as binary
+*>             zero, not space. The input-file positional argument now
+*>             also honours "0" as a skip token, matching "NONE" and
+*>             the documented command-line contract (the other optional
+*>             arguments already behaved this way since an unrecognised
+*>             value just falls through to their default).
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select ProgramFile assign to ProgramFileName
+        organization is sequential.
+
+    select AuditLogFile assign to "AUDITLOG"
+        organization is sequential
+        file status is AuditLogFileStatus.
+
+    select InputDataFile assign to InputFileName
+        organization is sequential.
+
+    select CheckpointFile assign to "CHECKPOINT"
+        organization is sequential
+        file status is CheckpointFileStatus.
+
+    select PrintFile assign to "PRINTOUT"
+        organization is sequential
+        file status is PrintFileStatus.
+
+    select ExceptionFile assign to "EXCEPTIONS"
+        organization is sequential
+        file status is ExceptionFileStatus.
+
+    select RunSequenceFile assign to "RUNSEQ"
+        organization is sequential
+        file status is RunSequenceFileStatus.
+
+data division.
+file section.
+    fd ProgramFile.
+    01 ProgramByte pic x.
+        88 EndOfProgramFile value high-values.
+
+    fd InputDataFile.
+    01 InputDataFileByte pic x.
+        88 EndOfInputDataFile value high-values.
+
+    fd AuditLogFile.
+    01 AuditLogRecord.
+        02 AuditLogProgramFileName pic x(100).
+        02 filler pic x value space.
+        02 AuditLogProgramLength pic 9(5).
+        02 filler pic x value space.
+        02 AuditLogStartTimestamp pic x(21).
+        02 filler pic x value space.
+        02 AuditLogEndTimestamp pic x(21).
+        02 filler pic x value space.
+        02 AuditLogCompletionCode pic 9(3).
+
+    fd CheckpointFile.
+    01 CheckpointRecord.
+        02 CheckpointProgramFileName pic x(100).
+        02 CheckpointProgramLength pic 9(5).
+        02 CheckpointDataPointer pic 9(6).
+        02 CheckpointInstructionPointer pic 9(5).
+        02 CheckpointJumpCounter pic 999.
+        02 CheckpointDataTapeSize pic 9(6).
+        02 CheckpointTotalInstructionsExecuted pic 9(9).
+        02 CheckpointCountIncrementDataPointer pic 9(9).
+        02 CheckpointCountDecrementDataPointer pic 9(9).
+        02 CheckpointCountIncrementByte pic 9(9).
+        02 CheckpointCountDecrementByte pic 9(9).
+        02 CheckpointCountOutputByte pic 9(9).
+        02 CheckpointCountInputByte pic 9(9).
+        02 CheckpointCountJumpIfZero pic 9(9).
+        02 CheckpointCountJumpIfNonZero pic 9(9).
+        02 CheckpointCountLoopJumpsTaken pic 9(9).
+        02 CheckpointDataPointerHighWaterMark pic 9(6).
+        02 CheckpointDataByte pic S999 occurs 100000 times.
+
+    fd PrintFile.
+    01 PrintRecord pic x(120).
+
+    fd RunSequenceFile.
+    01 RunSequenceRecord pic 9(7).
+
+    fd ExceptionFile.
+    01 ExceptionRecord.
+        02 ExceptionInstructionPointer pic 9(5).
+        02 ExceptionFillerOne pic x.
+        02 ExceptionDataPointer pic 9(6).
+        02 ExceptionFillerTwo pic x.
+        02 ExceptionOldValue pic S9(6).
+        02 ExceptionFillerThree pic x.
+        02 ExceptionNewValue pic S9(6).
+        02 ExceptionFillerFour pic x.
+        02 ExceptionBoundHit pic x(10).
+
+working-storage section.
+    01 ProgramFileName pic x(100) value spaces.
+    01 InputFileName pic x(100) value spaces.
+    01 InputFileIsSupplied pic x value "N".
+        88 InputFileWasSupplied value "Y".
+    01 RunStartTimestamp pic x(21) value spaces.
+    01 RunEndTimestamp pic x(21) value spaces.
+    01 RunCompletionCode pic 9(3) value zero.
+    01 AuditLogFileStatus pic xx value zeroes.
+        88 AuditLogFileNotFound value "35".
+    01 PrintFileStatus pic xx value zeroes.
+        88 PrintFileNotFound value "35".
+    01 ExceptionFileStatus pic xx value zeroes.
+        88 ExceptionFileNotFound value "35".
+    01 RunSequenceFileStatus pic xx value zeroes.
+        88 RunSequenceFileNotFound value "35".
+    01 RunIdentifier pic 9(7) value zero.
+
+    01 ProgramToRun.
+        02 Instruction pic x occurs 1 to 32768 times depending on ProgramLength values all spaces.
+            88 IncrementDataPointer value ">".
+            88 DecrementDataPointer value "<".
+            88 IncrementByteAtDataPointer value "+".
+            88 DecrementByteAtDataPointer value "-".
+            88 OutputByteAtDataPointer value ".".
+            88 InputByteAtDataPointer value ",".
+            88 JumpIfByteIsZero value "[".
+            88 JumpIfByteIsNonZero value "]".
+
+    01 DataPointer pic 9(6).
+    01 InstructionPointer pic 9(5).
+    01 InputByte pic x value space.
+    01 OutputByte pic x value space.
+    01 DataByteUpperBound constant 255.
+    01 DataByteLowerBound constant -255.
+    01 TapeSizeCode pic x(6) value spaces.
+    01 DataTapeSize pic 9(6) value 30000.
+    01 DataArray.
+        02 DataByte pic S999 occurs 1 to 100000 times depending on DataTapeSize values all zeroes.
+            88 UpperBoundReached value DataByteUpperBound.
+            88 LowerBoundReached value DataByteLowerBound.
+    01 InputDataToUse.
+        02 InputDataByte pic x occurs 1 to 32768 times depending on InputDataLength values all spaces.
+
+    01 ProgramLength pic 9(5) value zero.
+    01 InputDataLength pic 9(5) value zero.
+    01 InputDataPointer pic 9(5) value zero.
+    01 JumpCounter pic 999.
+
+    01 ProgramIsValid pic x value "Y".
+        88 ProgramFailedValidation value "N".
+    01 ValidationPointer pic 9(5) value zero.
+    01 FirstMismatchPosition pic 9(5) value zero.
+    01 BracketStack.
+        02 BracketStackPosition pic 9(5) occurs 1 to 32768 times depending on ProgramLength.
+    01 BracketStackPointer pic 9(5) value zero.
+
+    01 ResumeMode pic x(6) value spaces.
+        88 ResumeFromCheckpoint value "RESUME".
+    01 DiagnosticsMode pic x(6) value spaces.
+        88 StrictDiagnosticsMode value "STRICT".
+    01 CheckpointFileStatus pic xx value zeroes.
+        88 CheckpointFileNotFound value "35".
+    01 CheckpointInterval constant 100000.
+    01 CheckpointCopyIndex pic 9(6) value zero.
+
+    01 ExecutionStatistics.
+        02 TotalInstructionsExecuted pic 9(9) value zero.
+        02 CountIncrementDataPointer pic 9(9) value zero.
+        02 CountDecrementDataPointer pic 9(9) value zero.
+        02 CountIncrementByte pic 9(9) value zero.
+        02 CountDecrementByte pic 9(9) value zero.
+        02 CountOutputByte pic 9(9) value zero.
+        02 CountInputByte pic 9(9) value zero.
+        02 CountJumpIfZero pic 9(9) value zero.
+        02 CountJumpIfNonZero pic 9(9) value zero.
+        02 CountLoopJumpsTaken pic 9(9) value zero.
+    01 DataPointerHighWaterMark pic 9(6) value zero.
+
+    01 PrintLineBuffer pic x(120) value spaces.
+    01 PrintLinePosition pic 9(3) value zero.
+    01 LinesOnPage pic 9(3) value zero.
+    01 LinesPerPage constant 60.
+    01 PageNumber pic 9(3) value zero.
+    01 PrintHeadingStatus pic x value "Y".
+        88 NewPageNeeded value "Y".
+
+linkage section.
+    01 LinkProgramFileName pic x(100).
+    01 LinkInputFileName pic x(100).
+    01 LinkTapeSizeCode pic x(6).
+    01 LinkResumeMode pic x(6).
+    01 LinkDiagnosticsMode pic x(6).
+    01 LinkCompletionCode pic 9(3).
+
+procedure division using LinkProgramFileName LinkInputFileName
+        LinkTapeSizeCode LinkResumeMode LinkDiagnosticsMode LinkCompletionCode.
+
+declaratives.
+handle-errors section.
+    use after standard error procedure on ProgramFile InputDataFile.
+handle-error.
+    display "Error opening or reading file"
+    move 16 to RunCompletionCode
+    move current-date to RunEndTimestamp
+    if PrintLinePosition is greater than zero then
+        perform FlushPrintLine
+    end-if
+    close PrintFile
+    if StrictDiagnosticsMode then
+        close ExceptionFile
+    end-if
+    perform WriteAuditLogRecord
+    move RunCompletionCode to LinkCompletionCode
+    goback.
+end declaratives.
+
+    move current-date to RunStartTimestamp
+    move zero to RunCompletionCode
+    perform AssignRunIdentifier
+    move LinkDiagnosticsMode to DiagnosticsMode
+
+    open extend PrintFile
+    if PrintFileNotFound then
+        open output PrintFile
+    end-if
+    if StrictDiagnosticsMode then
+        open extend ExceptionFile
+        if ExceptionFileNotFound then
+            open output ExceptionFile
+        end-if
+    end-if
+
+    move LinkProgramFileName to ProgramFileName
+    perform LoadProgramFromFile
+
+    if LinkInputFileName is not equal to "NONE" and LinkInputFileName is not equal to "0"
+            and LinkInputFileName is not equal to spaces then
+        move LinkInputFileName to InputFileName
+        perform LoadInputDataFromFile
+        set InputFileWasSupplied to true
+    end-if
+
+    move LinkTapeSizeCode to TapeSizeCode
+    evaluate trim(TapeSizeCode)
+        when "65536"
+            move 65536 to DataTapeSize
+        when "100000"
+            move 100000 to DataTapeSize
+        when other
+            move 30000 to DataTapeSize
+    end-evaluate
+    move LinkResumeMode to ResumeMode
+
+    move 1 to DataPointer
+    move 1 to InstructionPointer
+    if ResumeFromCheckpoint then
+        perform ReadCheckpoint
+    end-if
+
+    if not ProgramFailedValidation then
+        perform with test after until InstructionPointer is greater than ProgramLength
+
+            add 1 to TotalInstructionsExecuted
+
+            evaluate true
+            when IncrementDataPointer(InstructionPointer)
+                add 1 to CountIncrementDataPointer
+                if DataPointer is less than DataTapeSize then
+                    add 1 to DataPointer
+                else
+                    if StrictDiagnosticsMode then
+                        move DataPointer to ExceptionOldValue
+                        move 1 to ExceptionNewValue
+                        move "PTR-HIGH" to ExceptionBoundHit
+                        perform RecordWrapException
+                    end-if
+                    move 1 to DataPointer
+                end-if
+
+            when DecrementDataPointer(InstructionPointer)
+                add 1 to CountDecrementDataPointer
+                if DataPointer is greater than 1 then
+                    subtract 1 from DataPointer
+                else
+                    if StrictDiagnosticsMode then
+                        move DataPointer to ExceptionOldValue
+                        move DataTapeSize to ExceptionNewValue
+                        move "PTR-LOW" to ExceptionBoundHit
+                        perform RecordWrapException
+                    end-if
+                    move DataTapeSize to DataPointer
+                end-if
+
+            when IncrementByteAtDataPointer(InstructionPointer)
+                add 1 to CountIncrementByte
+                if UpperBoundReached(DataPointer) then
+                    if StrictDiagnosticsMode then
+                        move DataByte(DataPointer) to ExceptionOldValue
+                        move DataByteLowerBound to ExceptionNewValue
+                        move "DATA-HIGH" to ExceptionBoundHit
+                        perform RecordWrapException
+                    end-if
+                    move DataByteLowerBound to DataByte(DataPointer)
+                else
+                    add 1 to DataByte(DataPointer)
+                end-if
+
+            when DecrementByteAtDataPointer(InstructionPointer)
+                add 1 to CountDecrementByte
+                if LowerBoundReached(DataPointer) then
+                    if StrictDiagnosticsMode then
+                        move DataByte(DataPointer) to ExceptionOldValue
+                        move DataByteUpperBound to ExceptionNewValue
+                        move "DATA-LOW" to ExceptionBoundHit
+                        perform RecordWrapException
+                    end-if
+                    move DataByteUpperBound to DataByte(DataPointer)
+                else
+                    subtract 1 from DataByte(DataPointer)
+                end-if
+
+            when OutputByteAtDataPointer(InstructionPointer)
+                add 1 to CountOutputByte
+                *> Note in COBOL ASCII codes start at 1 not 0
+                perform PrintOutputByte
+
+            when InputByteAtDataPointer(InstructionPointer)
+                add 1 to CountInputByte
+                if InputFileWasSupplied then
+                    perform GetNextInputDataByte
+                else
+                    accept InputByte
+                    *> Note in COBOL ASCII codes start at 1 not 0
+                    subtract 1 from ord(InputByte) giving DataByte(DataPointer)
+                end-if
+
+            when JumpIfByteIsZero(InstructionPointer)
+                add 1 to CountJumpIfZero
+                if DataByte(DataPointer) is equal to zero then
+                    add 1 to CountLoopJumpsTaken
+                    move 1 to JumpCounter
+                    perform until JumpCounter is equal to zero
+                        add 1 to InstructionPointer
+                        if JumpIfByteIsZero(InstructionPointer) then
+                            add 1 to JumpCounter
+                        end-if
+                        if JumpIfByteIsNonZero(InstructionPointer) then
+                            subtract 1 from JumpCounter
+                        end-if
+                    end-perform
+                end-if
+
+            when JumpIfByteIsNonZero(InstructionPointer)
+                add 1 to CountJumpIfNonZero
+                if DataByte(DataPointer) is not equal to zero then
+                    add 1 to CountLoopJumpsTaken
+                    move 1 to JumpCounter
+                    perform until JumpCounter is equal to zero
+                        subtract 1 from InstructionPointer
+                        if JumpIfByteIsNonZero(InstructionPointer) then
+                            add 1 to JumpCounter
+                        end-if
+                        if JumpIfByteIsZero(InstructionPointer) then
+                            subtract 1 from JumpCounter
+                        end-if
+                    end-perform
+                end-if
+
+            end-evaluate
+
+            if DataPointer is greater than DataPointerHighWaterMark then
+                move DataPointer to DataPointerHighWaterMark
+            end-if
+
+            add 1 to InstructionPointer
+
+            if mod(TotalInstructionsExecuted, CheckpointInterval) is equal to zero then
+                perform WriteCheckpoint
+            end-if
+
+        end-perform
+        perform DisplayExecutionStatisticsReport
+    else
+        move 16 to RunCompletionCode
+    end-if
+
+    if PrintLinePosition is greater than zero then
+        perform FlushPrintLine
+    end-if
+    close PrintFile
+    if StrictDiagnosticsMode then
+        close ExceptionFile
+    end-if
+
+    move current-date to RunEndTimestamp
+    perform WriteAuditLogRecord
+
+    move RunCompletionCode to LinkCompletionCode
+    goback
+    .
+
+DisplayExecutionStatisticsReport section.
+    display "Execution statistics"
+    display "  Total instructions executed . . . " TotalInstructionsExecuted
+    display "  > (increment data pointer)  . . . " CountIncrementDataPointer
+    display "  < (decrement data pointer)  . . . " CountDecrementDataPointer
+    display "  + (increment byte)  . . . . . . . " CountIncrementByte
+    display "  - (decrement byte)  . . . . . . . " CountDecrementByte
+    display "  . (output byte) . . . . . . . . . " CountOutputByte
+    display "  , (input byte)  . . . . . . . . . " CountInputByte
+    display "  [ (jump if zero) evaluated  . . . " CountJumpIfZero
+    display "  ] (jump if non-zero) evaluated  . " CountJumpIfNonZero
+    display "  Loop jumps actually taken . . . . " CountLoopJumpsTaken
+    display "  Data pointer high-water mark  . . " DataPointerHighWaterMark
+    .
+
+PrintOutputByte section.
+    move char(DataByte(DataPointer) + 1) to OutputByte
+    if OutputByte is equal to x"0A" then
+        perform FlushPrintLine
+    else
+        if PrintLinePosition is greater than or equal to length of PrintLineBuffer then
+            perform FlushPrintLine
+        end-if
+        add 1 to PrintLinePosition
+        move OutputByte to PrintLineBuffer(PrintLinePosition:1)
+    end-if
+    .
+
+FlushPrintLine section.
+    if NewPageNeeded then
+        perform WritePrintPageHeader
+    end-if
+    write PrintRecord from PrintLineBuffer
+    move spaces to PrintLineBuffer
+    move zero to PrintLinePosition
+    add 1 to LinesOnPage
+    if LinesOnPage is greater than or equal to LinesPerPage then
+        set NewPageNeeded to true
+    end-if
+    .
+
+WritePrintPageHeader section.
+    add 1 to PageNumber
+    move spaces to PrintRecord
+    write PrintRecord
+    move spaces to PrintRecord
+    string "RUN " trim(RunStartTimestamp)
+        "  RUNID " RunIdentifier
+        "  PROGRAM " trim(ProgramFileName)
+        "  PAGE " PageNumber
+        delimited by size into PrintRecord
+    end-string
+    write PrintRecord
+    move spaces to PrintRecord
+    write PrintRecord
+    move zero to LinesOnPage
+    move "N" to PrintHeadingStatus
+    .
+
+AssignRunIdentifier section.
+    open input RunSequenceFile
+    if RunSequenceFileNotFound then
+        move 1 to RunIdentifier
+    else
+        read RunSequenceFile next record
+            at end move zero to RunSequenceRecord
+        end-read
+        close RunSequenceFile
+        add 1 to RunSequenceRecord giving RunIdentifier
+    end-if
+    open output RunSequenceFile
+    move RunIdentifier to RunSequenceRecord
+    write RunSequenceRecord
+    close RunSequenceFile
+    .
+
+RecordWrapException section.
+    move InstructionPointer to ExceptionInstructionPointer
+    move DataPointer to ExceptionDataPointer
+    move space to ExceptionFillerOne
+    move space to ExceptionFillerTwo
+    move space to ExceptionFillerThree
+    move space to ExceptionFillerFour
+    write ExceptionRecord
+    .
+
+WriteCheckpoint section.
+    move ProgramFileName to CheckpointProgramFileName
+    move ProgramLength to CheckpointProgramLength
+    move DataPointer to CheckpointDataPointer
+    move InstructionPointer to CheckpointInstructionPointer
+    move JumpCounter to CheckpointJumpCounter
+    move DataTapeSize to CheckpointDataTapeSize
+    move TotalInstructionsExecuted to CheckpointTotalInstructionsExecuted
+    move CountIncrementDataPointer to CheckpointCountIncrementDataPointer
+    move CountDecrementDataPointer to CheckpointCountDecrementDataPointer
+    move CountIncrementByte to CheckpointCountIncrementByte
+    move CountDecrementByte to CheckpointCountDecrementByte
+    move CountOutputByte to CheckpointCountOutputByte
+    move CountInputByte to CheckpointCountInputByte
+    move CountJumpIfZero to CheckpointCountJumpIfZero
+    move CountJumpIfNonZero to CheckpointCountJumpIfNonZero
+    move CountLoopJumpsTaken to CheckpointCountLoopJumpsTaken
+    move DataPointerHighWaterMark to CheckpointDataPointerHighWaterMark
+    move 1 to CheckpointCopyIndex
+    perform until CheckpointCopyIndex is greater than DataTapeSize
+        move DataByte(CheckpointCopyIndex) to CheckpointDataByte(CheckpointCopyIndex)
+        add 1 to CheckpointCopyIndex
+    end-perform
+    open output CheckpointFile
+    write CheckpointRecord
+    close CheckpointFile
+    .
+
+ReadCheckpoint section.
+    open input CheckpointFile
+    if CheckpointFileNotFound then
+        display "No checkpoint found - starting from the beginning"
+        move 1 to DataPointer
+        move 1 to InstructionPointer
+    else
+        read CheckpointFile next record
+        end-read
+        close CheckpointFile
+        if CheckpointProgramFileName is not equal to ProgramFileName
+                or CheckpointProgramLength is not equal to ProgramLength then
+            display "Checkpoint belongs to a different program - " trim(CheckpointProgramFileName)
+            display "RESUME refused for " trim(ProgramFileName) " - run it without RESUME first"
+            set ProgramFailedValidation to true
+            move 1 to DataPointer
+            move 1 to InstructionPointer
+        else
+            move CheckpointDataTapeSize to DataTapeSize
+            move CheckpointDataPointer to DataPointer
+            move CheckpointInstructionPointer to InstructionPointer
+            move CheckpointJumpCounter to JumpCounter
+            move CheckpointTotalInstructionsExecuted to TotalInstructionsExecuted
+            move CheckpointCountIncrementDataPointer to CountIncrementDataPointer
+            move CheckpointCountDecrementDataPointer to CountDecrementDataPointer
+            move CheckpointCountIncrementByte to CountIncrementByte
+            move CheckpointCountDecrementByte to CountDecrementByte
+            move CheckpointCountOutputByte to CountOutputByte
+            move CheckpointCountInputByte to CountInputByte
+            move CheckpointCountJumpIfZero to CountJumpIfZero
+            move CheckpointCountJumpIfNonZero to CountJumpIfNonZero
+            move CheckpointCountLoopJumpsTaken to CountLoopJumpsTaken
+            move CheckpointDataPointerHighWaterMark to DataPointerHighWaterMark
+            move 1 to CheckpointCopyIndex
+            perform until CheckpointCopyIndex is greater than DataTapeSize
+                move CheckpointDataByte(CheckpointCopyIndex) to DataByte(CheckpointCopyIndex)
+                add 1 to CheckpointCopyIndex
+            end-perform
+            display "Resumed from checkpoint at instruction " InstructionPointer
+        end-if
+    end-if
+    .
+
+WriteAuditLogRecord section.
+    move spaces to AuditLogRecord
+    move ProgramFileName to AuditLogProgramFileName
+    move ProgramLength to AuditLogProgramLength
+    move RunStartTimestamp to AuditLogStartTimestamp
+    move RunEndTimestamp to AuditLogEndTimestamp
+    move RunCompletionCode to AuditLogCompletionCode
+    open extend AuditLogFile
+    if AuditLogFileNotFound then
+        open output AuditLogFile
+    end-if
+    write AuditLogRecord
+    close AuditLogFile
+    .
+
+LoadProgramFromFile section.
+    open input ProgramFile
+    read ProgramFile next record
+        at end set EndOfProgramFile to true
+    end-read
+    if not EndOfProgramFile then
+        move zero to ProgramLength
+        perform until EndOfProgramFile
+            add 1 to ProgramLength
+            move ProgramByte to Instruction(ProgramLength)
+            read ProgramFile next record
+                at end set EndOfProgramFile to true
+            end-read
+        end-perform
+    end-if
+    close ProgramFile
+    display "Program loaded - length is " ProgramLength " bytes"
+    perform ValidateBracketBalance
+    .
+
+ValidateBracketBalance section.
+    move "Y" to ProgramIsValid
+    move zero to FirstMismatchPosition
+    move zero to BracketStackPointer
+    move 1 to ValidationPointer
+    perform until ValidationPointer is greater than ProgramLength
+        if JumpIfByteIsZero(ValidationPointer) then
+            add 1 to BracketStackPointer
+            move ValidationPointer to BracketStackPosition(BracketStackPointer)
+        end-if
+        if JumpIfByteIsNonZero(ValidationPointer) then
+            if BracketStackPointer is equal to zero then
+                if FirstMismatchPosition is equal to zero then
+                    move ValidationPointer to FirstMismatchPosition
+                end-if
+            else
+                subtract 1 from BracketStackPointer
+            end-if
+        end-if
+        add 1 to ValidationPointer
+    end-perform
+    if BracketStackPointer is greater than zero and FirstMismatchPosition is equal to zero then
+        move BracketStackPosition(1) to FirstMismatchPosition
+    end-if
+    if FirstMismatchPosition is not equal to zero then
+        set ProgramFailedValidation to true
+        display "Bracket validation FAILED - first mismatch at position " FirstMismatchPosition
+        display "Program will not be run"
+    end-if
+    .
+
+LoadInputDataFromFile section.
+    open input InputDataFile
+    read InputDataFile next record
+        at end set EndOfInputDataFile to true
+    end-read
+    if not EndOfInputDataFile then
+        move zero to InputDataLength
+        perform until EndOfInputDataFile
+            add 1 to InputDataLength
+            move InputDataFileByte to InputDataByte(InputDataLength)
+            read InputDataFile next record
+                at end set EndOfInputDataFile to true
+            end-read
+        end-perform
+    end-if
+    close InputDataFile
+    move zero to InputDataPointer
+    display "Input data loaded - length is " InputDataLength " bytes"
+    .
+
+GetNextInputDataByte section.
+    add 1 to InputDataPointer
+    if InputDataPointer is greater than InputDataLength then
+        move zero to DataByte(DataPointer)
+    else
+        *> Note in COBOL ASCII codes start at 1 not 0
+        subtract 1 from ord(InputDataByte(InputDataPointer)) giving DataByte(DataPointer)
+    end-if
+    .
+
+end program BrainfuckEngine.
